@@ -1,18 +1,18 @@
 000010 IDENTIFICATION  DIVISION.
-000020 CLASS-ID. MyFirstClass AS "MyFirstClassLibraryCobol.MyFirstClass" 
+000020 CLASS-ID. MyFirstClass AS "MyFirstClassLibraryCobol.MyFirstClass"
 000021           INHERITS CLASS-ServicedComponent.
 000030 ENVIRONMENT DIVISION.
 000040 CONFIGURATION SECTION.
 000051 SPECIAL-NAMES.
-000052     CUSTOM-ATTRIBUTE AutoCompleteAttribute  
+000052     CUSTOM-ATTRIBUTE AutoCompleteAttribute
 000053                     CLASS CLASS-AutoCompleteAttribute
 000054     .
 000060 REPOSITORY.
-000070     CLASS CLASS-AutoCompleteAttribute 
+000070     CLASS CLASS-AutoCompleteAttribute
 000071           AS "System.EnterpriseServices.AutoCompleteAttribute"
 000073     CLASS CLASS-STRING AS "System.String"
 000075     CLASS CLASS-ARGUMENTEXCEPTION AS "System.ArgumentException"
-000076     CLASS CLASS-ServicedComponent 
+000076     CLASS CLASS-ServicedComponent
 000077           AS "System.EnterpriseServices.ServicedComponent"
 000078     CLASS CLASS-OBJECT AS "System.Object"
 000079     .
@@ -24,34 +24,138 @@
 000130 END STATIC.
 000140
 000150 OBJECT.
-000160 DATA DIVISION.
+000155 ENVIRONMENT DIVISION.
+000156 INPUT-OUTPUT SECTION.
+000157 FILE-CONTROL.
+000158     SELECT AUDIT-LOG-FILE ASSIGN TO "MyFirstClass-audit.log"
+000159     ORGANIZATION IS LINE SEQUENTIAL
+000160     FILE STATUS IS AUDIT-LOG-STATUS.
+000161 DATA DIVISION.
+000162 FILE SECTION.
+000163 FD AUDIT-LOG-FILE.
+000164 01 AUDIT-LOG-RECORD    PIC X(120).
 000170 WORKING-STORAGE SECTION.
+000171   01 AUDIT-LOG-STATUS  PIC X(2) VALUE "00".
+000172   01 AUDIT-TIMESTAMP   PIC X(21).
 000180 PROCEDURE DIVISION.
 000190
-000200 METHOD-ID. DOTRANSACTION AS "DoTransaction" 
+000200 METHOD-ID. DOTRANSACTION AS "DoTransaction"
 000201            CUSTOM-ATTRIBUTE IS AutoCompleteAttribute.
-000202 
+000202
 000210 DATA DIVISION.
 000220 WORKING-STORAGE SECTION.
-000221   01 MyException   OBJECT REFERENCE CLASS-ARGUMENTEXCEPTION.
-000222   01 MyString   PIC X(10).
-000223 LINKAGE SECTION.
-000224   01 InputString     OBJECT REFERENCE CLASS-STRING.
-000225   01 ReturnString    OBJECT REFERENCE CLASS-STRING.
-000230 PROCEDURE DIVISION USING BY VALUE InputString RETURNING ReturnString 
+000221   01 MyException     OBJECT REFERENCE CLASS-ARGUMENTEXCEPTION.
+000222   01 MyString        PIC X(10).
+000223   01 ValidationCode  PIC 9 VALUE 0.
+000224   01 AuditResultText PIC X(50) VALUE SPACES.
+000225   01 ExceptionText   PIC X(40) VALUE SPACES.
+000226   01 ReturnStringTxt PIC X(40) VALUE SPACES.
+000227 LINKAGE SECTION.
+000228   01 InputString     OBJECT REFERENCE CLASS-STRING.
+000229   01 ReturnString    OBJECT REFERENCE CLASS-STRING.
+000230 PROCEDURE DIVISION USING BY VALUE InputString RETURNING ReturnString
 000231     RAISING CLASS-ARGUMENTEXCEPTION.
-000240*    The Input Parm is tested to be non-blank for DEMO purposes
-000241     SET MyString TO InputString
-000242     IF MyString NOT > SPACE
-000243         INVOKE CLASS-ARGUMENTEXCEPTION "NEW" 
-000244         USING BY VALUE "Invalid Input Parameter" 
-000245         RETURNING MyException
-000246         EXIT METHOD RAISING MyException
-000247     END-IF
-000248     SET ReturnString TO "Hello World with Enterprise Services".
-000249
-000250 END METHOD DOTRANSACTION.
-000260
-000270 END OBJECT.
-000280 END CLASS MyFirstClass.
-000290
\ No newline at end of file
+000240*    Real validation, delegated to VALIDATEINPUT so every caller
+000241*    (this method, and any future one) applies the same rules.
+000242*    ValidationCode: 0=valid, 1=blank input, 2=input too long --
+000243*    a distinct ERR-prefixed message is raised for each.
+000244     SET MyString TO InputString
+000245     INVOKE SELF "VALIDATEINPUT" USING BY VALUE InputString
+000246         RETURNING ValidationCode
+000250     IF ValidationCode NOT = 0
+000251         IF ValidationCode = 1
+000252             MOVE "ERR001: Blank Input Parameter" TO ExceptionText
+000253         ELSE
+000254             MOVE "ERR002: Input Too Long" TO ExceptionText
+000255         END-IF
+000256         INVOKE CLASS-ARGUMENTEXCEPTION "NEW"
+000257         USING BY VALUE FUNCTION TRIM(ExceptionText)
+000258         RETURNING MyException
+000259         STRING "REJECTED: " DELIMITED BY SIZE
+000260             FUNCTION TRIM(ExceptionText) DELIMITED BY SIZE
+000261             INTO AuditResultText
+000262         PERFORM 9000-WRITE-AUDIT-RECORD
+000263         EXIT METHOD RAISING MyException
+000264     END-IF
+000265     SET ReturnString TO "Hello World with Enterprise Services"
+000266     SET ReturnStringTxt TO ReturnString
+000267     MOVE SPACES TO AuditResultText
+000268     STRING "ACCEPTED: " DELIMITED BY SIZE
+000269         FUNCTION TRIM(ReturnStringTxt) DELIMITED BY SIZE
+000270         INTO AuditResultText
+000271     PERFORM 9000-WRITE-AUDIT-RECORD
+000272     EXIT METHOD.
+000273
+000280 9000-WRITE-AUDIT-RECORD.
+000281     MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+000282     OPEN EXTEND AUDIT-LOG-FILE
+000283     IF AUDIT-LOG-STATUS = "35"
+000284         OPEN OUTPUT AUDIT-LOG-FILE
+000285     END-IF
+000286     STRING AUDIT-TIMESTAMP DELIMITED BY SIZE
+000287         " DoTransaction input=[" DELIMITED BY SIZE
+000288         MyString DELIMITED BY SIZE
+000289         "] result=" DELIMITED BY SIZE
+000290         AuditResultText DELIMITED BY SIZE
+000291         INTO AUDIT-LOG-RECORD
+000292     WRITE AUDIT-LOG-RECORD
+000293     CLOSE AUDIT-LOG-FILE.
+000294
+000295 END METHOD DOTRANSACTION.
+000300
+000310 METHOD-ID. VALIDATEINPUT AS "ValidateInput".
+000320 DATA DIVISION.
+000330 WORKING-STORAGE SECTION.
+000340   01 MyString        PIC X(10).
+000345   01 InputLength     PIC S9(9) BINARY VALUE 0.
+000350 LINKAGE SECTION.
+000360   01 InputString     OBJECT REFERENCE CLASS-STRING.
+000370   01 ValidationCode  PIC 9.
+000380 PROCEDURE DIVISION USING BY VALUE InputString
+000381     RETURNING ValidationCode.
+000390*    ValidationCode: 0=valid, 1=blank, 2=too long to fit
+000400*    MyString's 10 characters without silent truncation -- a
+000401*    distinct code per failure kind so callers (DOTRANSACTION)
+000402*    can raise a distinct exception message per reason.
+000410     MOVE 0 TO ValidationCode
+000420     SET MyString TO InputString
+000430     IF MyString NOT > SPACE
+000440         MOVE 1 TO ValidationCode
+000450     END-IF
+000455     INVOKE InputString "get_Length" RETURNING InputLength
+000460     IF InputLength > 10
+000470         MOVE 2 TO ValidationCode
+000480     END-IF.
+000490 END METHOD VALIDATEINPUT.
+000500
+000510 METHOD-ID. LOOKUPTRANSACTIONTYPE AS "LookupTransactionType".
+000520 DATA DIVISION.
+000530 WORKING-STORAGE SECTION.
+000540   01 MyException     OBJECT REFERENCE CLASS-ARGUMENTEXCEPTION.
+000550   01 MyKey           PIC X(10).
+000560 LINKAGE SECTION.
+000570   01 InputKey        OBJECT REFERENCE CLASS-STRING.
+000580   01 ReturnString    OBJECT REFERENCE CLASS-STRING.
+000590 PROCEDURE DIVISION USING BY VALUE InputKey RETURNING ReturnString
+000600     RAISING CLASS-ARGUMENTEXCEPTION.
+000610*    Small lookup table for DEMO purposes, mirroring the demo
+000620*    style already used by DOTRANSACTION.
+000630     SET MyKey TO InputKey
+000640     EVALUATE MyKey
+000650         WHEN "DEP"
+000660             SET ReturnString TO "Deposit"
+000670         WHEN "WD"
+000680             SET ReturnString TO "Withdrawal"
+000690         WHEN "XFER"
+000700             SET ReturnString TO "Transfer"
+000710         WHEN OTHER
+000720             INVOKE CLASS-ARGUMENTEXCEPTION "NEW"
+000730             USING BY VALUE "ERR003: Unknown Transaction Type"
+000740             RETURNING MyException
+000750             EXIT METHOD RAISING MyException
+000760     END-EVALUATE.
+000770 END METHOD LOOKUPTRANSACTIONTYPE.
+000780
+000790 END OBJECT.
+000800 END CLASS MyFirstClass.
+000810
