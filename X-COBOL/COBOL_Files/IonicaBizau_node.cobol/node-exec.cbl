@@ -1,21 +1,108 @@
-      * Exec Node.js code
+      * Exec a script through a chosen interpreter (node/python/sh)
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXEC_NODEJS.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NODEJS-OUTPUT-FILE
+           ASSIGN TO DYNAMIC NODEJS-OUTPUT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS NODEJS-OUTPUT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD NODEJS-OUTPUT-FILE.
+       01 NODEJS-OUTPUT-LINE PIC X(200).
 
        WORKING-STORAGE SECTION.
        01 COMMAND_TO_RUN PIC X(200) value SPACES.
+       01 RAW-EXIT-STATUS PIC S9(9) COMP-5 VALUE 0.
+       01 NODEJS-OUTPUT-PATH PIC X(40) VALUE SPACES.
+       01 NODEJS-OUTPUT-STATUS PIC X(2) VALUE "00".
+       01 OUTPUT-TEXT-PTR PIC S9(4) COMP-5 VALUE 1.
+       01 CLEANUP-COMMAND PIC X(60) VALUE SPACES.
+       01 INTERPRETER-COMMAND PIC X(10) VALUE "node -e".
+      *> Per-call unique suffix for NODEJS-OUTPUT-PATH so overlapping
+      *> calls (batch jobs, or repeated calls in one run) don't race
+      *> on the same temp file; GnuCOBOL has no FUNCTION PID, so this
+      *> combines a seconds-resolution timestamp, FUNCTION RANDOM, and
+      *> an in-process call counter as the next best thing.
+       01 WS-CALL-COUNTER PIC 9(4) VALUE 0.
+       01 WS-TIMESTAMP PIC X(21).
+       01 WS-SEED PIC 9(9).
+       01 WS-UNIQUE-NUM PIC 9(9).
 
        LINKAGE SECTION.
        01 NODEJS_CODE PIC A(100) value SPACES.
+       01 EXIT_STATUS PIC S9(4) value 0.
+       01 OUTPUT_TEXT PIC X(2000) value SPACES.
+       01 INTERPRETER_NAME PIC X(10) value "node".
+
+       PROCEDURE DIVISION USING NODEJS_CODE EXIT_STATUS OUTPUT_TEXT
+               INTERPRETER_NAME.
+           ADD 1 TO WS-CALL-COUNTER
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           COMPUTE WS-SEED = FUNCTION NUMVAL(WS-TIMESTAMP(9:6)) +
+                   WS-CALL-COUNTER
+           COMPUTE WS-UNIQUE-NUM = FUNCTION RANDOM(WS-SEED) * 999999999
+           MOVE SPACES TO NODEJS-OUTPUT-PATH
+           STRING "/tmp/exec_nodejs_" DELIMITED BY SIZE
+                  WS-UNIQUE-NUM DELIMITED BY SIZE
+                  "_" DELIMITED BY SIZE
+                  WS-CALL-COUNTER DELIMITED BY SIZE
+                  ".tmp" DELIMITED BY SIZE
+           INTO NODEJS-OUTPUT-PATH
 
-       PROCEDURE DIVISION USING NODEJS_CODE.
-           STRING 'node -e "' DELIMITED BY SIZE
+           EVALUATE FUNCTION TRIM(INTERPRETER_NAME)
+              WHEN "node"
+                 MOVE "node -e" TO INTERPRETER-COMMAND
+              WHEN "python"
+                 MOVE "python3 -c" TO INTERPRETER-COMMAND
+              WHEN "sh"
+                 MOVE "sh -c" TO INTERPRETER-COMMAND
+              WHEN OTHER
+                 MOVE "node -e" TO INTERPRETER-COMMAND
+           END-EVALUATE
+
+           MOVE SPACES TO COMMAND_TO_RUN
+           STRING FUNCTION TRIM(INTERPRETER-COMMAND) DELIMITED BY SIZE
+                  ' "' DELIMITED BY SIZE
                   NODEJS_CODE DELIMITED BY SIZE
-                  '"'   DELIMITED BY SIZE
+                  '" > ' DELIMITED BY SIZE
+                  NODEJS-OUTPUT-PATH DELIMITED BY SIZE
+                  ' 2>&1' DELIMITED BY SIZE
            INTO COMMAND_TO_RUN
 
            CALL 'SYSTEM' USING COMMAND_TO_RUN
            END-CALL
-       EXIT PROGRAM.
\ No newline at end of file
+
+      *    RETURN-CODE holds the raw wait() status from CALL 'SYSTEM';
+      *    the shell's real exit code is the high byte, so divide by
+      *    256 to recover it.
+           MOVE RETURN-CODE TO RAW-EXIT-STATUS
+           COMPUTE EXIT_STATUS = RAW-EXIT-STATUS / 256
+
+           MOVE SPACES TO OUTPUT_TEXT
+           MOVE 1 TO OUTPUT-TEXT-PTR
+           OPEN INPUT NODEJS-OUTPUT-FILE
+           PERFORM UNTIL NODEJS-OUTPUT-STATUS = "10"
+              READ NODEJS-OUTPUT-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    STRING FUNCTION TRIM(NODEJS-OUTPUT-LINE)
+                       DELIMITED BY SIZE
+                       X"0A" DELIMITED BY SIZE
+                       INTO OUTPUT_TEXT
+                       WITH POINTER OUTPUT-TEXT-PTR
+                    END-STRING
+              END-READ
+           END-PERFORM
+           CLOSE NODEJS-OUTPUT-FILE
+
+           STRING "rm -f " DELIMITED BY SIZE
+              NODEJS-OUTPUT-PATH DELIMITED BY SIZE
+              INTO CLEANUP-COMMAND
+           CALL 'SYSTEM' USING CLEANUP-COMMAND
+           END-CALL
+       EXIT PROGRAM.
