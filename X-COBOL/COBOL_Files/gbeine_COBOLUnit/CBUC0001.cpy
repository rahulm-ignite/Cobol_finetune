@@ -0,0 +1,13 @@
+000010*>
+000020*> CBU-CTX: shared COBOLUnit test-context record. Copied into
+000030*> the LINKAGE SECTION of every TSxxxxxx test program and every
+000040*> CBU-assert-* subprogram so assertion counts accumulate across
+000050*> calls within a single test run.
+000060 01 CBU-CTX.
+000070   05 CBU-PROGRAM-ID     PIC X(8).
+000080   05 CBU-TOTAL-ASSERTS  PIC 9(5).
+000090   05 CBU-PASS-COUNT     PIC 9(5).
+000100   05 CBU-FAIL-COUNT     PIC 9(5).
+000110   05 CBU-LAST-RESULT    PIC X(1).
+000120     88 CBU-LAST-PASSED  VALUE "P".
+000130     88 CBU-LAST-FAILED  VALUE "F".
