@@ -0,0 +1,28 @@
+000010*>
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.   CBU-assert-nb3-equals.
+000040 ENVIRONMENT    DIVISION.
+000050 CONFIGURATION  SECTION.
+000060 DATA DIVISION.
+000070 WORKING-STORAGE SECTION.
+000080  01 WS-EXPECTED-DISPLAY PIC X(15).
+000090  01 WS-ACTUAL-DISPLAY   PIC X(15).
+000100  01 WS-PASS-FLAG        PIC X(1).
+000110 LINKAGE SECTION.
+000120   COPY CBUC0001.
+000130   01 ASSERT-NAME PIC X(20).
+000140   01 EXPECTED-VAL PIC 99.
+000150   01 ACTUAL-VAL PIC 99.
+000160 PROCEDURE DIVISION USING CBU-CTX ASSERT-NAME EXPECTED-VAL
+000170         ACTUAL-VAL.
+000180  MOVE EXPECTED-VAL TO WS-EXPECTED-DISPLAY.
+000190  MOVE ACTUAL-VAL TO WS-ACTUAL-DISPLAY.
+000200  IF EXPECTED-VAL = ACTUAL-VAL
+000210     MOVE "P" TO WS-PASS-FLAG
+000220  ELSE
+000230     MOVE "F" TO WS-PASS-FLAG
+000240  END-IF.
+000250  CALL "CBU-record-result" USING CBU-CTX ASSERT-NAME
+000260     WS-EXPECTED-DISPLAY WS-ACTUAL-DISPLAY WS-PASS-FLAG.
+000270  GOBACK.
+000280 END PROGRAM CBU-assert-nb3-equals.
