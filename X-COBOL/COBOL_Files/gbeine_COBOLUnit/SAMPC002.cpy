@@ -0,0 +1,5 @@
+000010*>
+000020*> Content of the CALL identifier below resolves at runtime to
+000030*> the SAMPLE02 subprogram, so the unit under test can be swapped
+000040*> without recompiling TS000002.
+000050 01 SAMPLE02 PIC X(8) VALUE "SAMPLE02".
