@@ -0,0 +1,66 @@
+000010*>
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.   CBU-record-result.
+000040 ENVIRONMENT    DIVISION.
+000050 INPUT-OUTPUT   SECTION.
+000060 FILE-CONTROL.
+000070     SELECT CBU-RESULTS-FILE ASSIGN TO "cbu-results.log"
+000080     ORGANIZATION IS LINE SEQUENTIAL
+000090     FILE STATUS IS CBU-RESULTS-STATUS.
+000100 DATA DIVISION.
+000110 FILE SECTION.
+000120 FD CBU-RESULTS-FILE.
+000130 01 CBU-RESULTS-RECORD.
+000140   05 CBU-RES-PROGRAM-ID  PIC X(8).
+000150   05 CBU-RES-SEP1        PIC X(1).
+000160   05 CBU-RES-ASSERT-NAME PIC X(20).
+000170   05 CBU-RES-SEP2        PIC X(1).
+000180   05 CBU-RES-EXPECTED    PIC X(15).
+000190   05 CBU-RES-SEP3        PIC X(1).
+000200   05 CBU-RES-ACTUAL      PIC X(15).
+000210   05 CBU-RES-SEP4        PIC X(1).
+000220   05 CBU-RES-PASS-FAIL   PIC X(4).
+000230 WORKING-STORAGE SECTION.
+000240  01 CBU-RESULTS-STATUS PIC X(2) VALUE "00".
+000250 LINKAGE SECTION.
+000260   COPY CBUC0001.
+000270   01 ASSERT-NAME      PIC X(20).
+000280   01 EXPECTED-DISPLAY PIC X(15).
+000290   01 ACTUAL-DISPLAY   PIC X(15).
+000300   01 PASS-FLAG        PIC X(1).
+000310     88 ASSERT-PASSED  VALUE "P".
+000320     88 ASSERT-FAILED  VALUE "F".
+000330 PROCEDURE DIVISION USING CBU-CTX ASSERT-NAME EXPECTED-DISPLAY
+000340         ACTUAL-DISPLAY PASS-FLAG.
+000350  ADD 1 TO CBU-TOTAL-ASSERTS.
+000360  IF ASSERT-PASSED
+000370     ADD 1 TO CBU-PASS-COUNT
+000380     SET CBU-LAST-PASSED TO TRUE
+000390     DISPLAY "PASS: " ASSERT-NAME
+000400  ELSE
+000410     ADD 1 TO CBU-FAIL-COUNT
+000420     SET CBU-LAST-FAILED TO TRUE
+000430     DISPLAY "FAIL: " ASSERT-NAME " EXPECTED=" EXPECTED-DISPLAY
+000440        " ACTUAL=" ACTUAL-DISPLAY
+000450  END-IF.
+000460  OPEN EXTEND CBU-RESULTS-FILE.
+000470  IF CBU-RESULTS-STATUS = "35"
+000480     OPEN OUTPUT CBU-RESULTS-FILE
+000490  END-IF.
+000500  MOVE CBU-PROGRAM-ID TO CBU-RES-PROGRAM-ID.
+000510  MOVE SPACE TO CBU-RES-SEP1.
+000520  MOVE ASSERT-NAME TO CBU-RES-ASSERT-NAME.
+000530  MOVE SPACE TO CBU-RES-SEP2.
+000540  MOVE EXPECTED-DISPLAY TO CBU-RES-EXPECTED.
+000550  MOVE SPACE TO CBU-RES-SEP3.
+000560  MOVE ACTUAL-DISPLAY TO CBU-RES-ACTUAL.
+000570  MOVE SPACE TO CBU-RES-SEP4.
+000580  IF ASSERT-PASSED
+000590     MOVE "PASS" TO CBU-RES-PASS-FAIL
+000600  ELSE
+000610     MOVE "FAIL" TO CBU-RES-PASS-FAIL
+000620  END-IF.
+000630  WRITE CBU-RESULTS-RECORD.
+000640  CLOSE CBU-RESULTS-FILE.
+000650  GOBACK.
+000660 END PROGRAM CBU-record-result.
