@@ -0,0 +1,27 @@
+000010*>
+000020*> CBU-suite-driver: runs every TSxxxxxx test program against one
+000030*> shared CBU-CTX so pass/fail counts accumulate across the whole
+000040*> suite, then displays the consolidated totals. Add a further
+000050*> CALL "TSxxxxxx" USING CBU-CTX. line here for each new test
+000060*> program added under this directory.
+000070 IDENTIFICATION DIVISION.
+000080 PROGRAM-ID.   CBU-suite-driver.
+000090 ENVIRONMENT    DIVISION.
+000100 CONFIGURATION  SECTION.
+000110 DATA DIVISION.
+000120 WORKING-STORAGE SECTION.
+000130  COPY CBUC0001.
+000140 PROCEDURE DIVISION.
+000150  INITIALIZE CBU-CTX.
+000160  CALL "TS000002" USING CBU-CTX.
+000170  DISPLAY "==========================================".
+000180  DISPLAY "COBOLUnit suite totals:".
+000190  DISPLAY "  ASSERTS=" CBU-TOTAL-ASSERTS
+000200     " PASS=" CBU-PASS-COUNT " FAIL=" CBU-FAIL-COUNT.
+000210  IF CBU-FAIL-COUNT > 0
+000220     DISPLAY "SUITE RESULT: FAIL"
+000230  ELSE
+000240     DISPLAY "SUITE RESULT: PASS"
+000250  END-IF.
+000260  GOBACK.
+000270 END PROGRAM CBU-suite-driver.
