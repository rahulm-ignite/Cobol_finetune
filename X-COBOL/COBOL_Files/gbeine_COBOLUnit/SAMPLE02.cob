@@ -0,0 +1,24 @@
+000010*>
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.   SAMPLE02.
+000040 ENVIRONMENT    DIVISION.
+000050 CONFIGURATION  SECTION.
+000060 DATA DIVISION.
+000070 WORKING-STORAGE SECTION.
+000080  01 WS-MAX PIC 99.
+000090  LINKAGE SECTION.
+000100    01 A PIC 99.
+000110    01 B PIC 99.
+000120    01 C PIC 99.
+000130    01 RES PIC 99.
+000140 PROCEDURE DIVISION USING A B C RES.
+000150  MOVE A TO WS-MAX.
+000160  IF B > WS-MAX
+000170     MOVE B TO WS-MAX
+000180  END-IF.
+000190  IF C > WS-MAX
+000200     MOVE C TO WS-MAX
+000210  END-IF.
+000220  MOVE WS-MAX TO RES.
+000230  GOBACK.
+000240 END PROGRAM SAMPLE02.
