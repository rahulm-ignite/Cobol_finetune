@@ -3,26 +3,54 @@
 000030 PROGRAM-ID.   TS000002.
 000040 ENVIRONMENT    DIVISION.
 000050 CONFIGURATION  SECTION.
+000041 INPUT-OUTPUT   SECTION.
+000042 FILE-CONTROL.
+000043     SELECT TS000002-DATA-FILE ASSIGN TO "TS000002-data.txt"
+000044     ORGANIZATION IS LINE SEQUENTIAL
+000045     FILE STATUS IS DATA-FILE-STATUS.
 000060 DATA DIVISION.
+000061 FILE SECTION.
+000062 FD TS000002-DATA-FILE.
+000063 01 TS000002-DATA-RECORD.
+000064   05 DATA-A          PIC 99.
+000065   05 DATA-B          PIC 99.
+000066   05 DATA-C          PIC 99.
+000067   05 DATA-EXPECTED   PIC 99.
 000070 WORKING-STORAGE SECTION.
 000080  COPY CBUC0002.
 000081  COPY SAMPC002.
 000082  01 A PIC 99.
 000083  01 B PIC 99.
-000084  01 C PIC 99.
+000084  01 C-VAL PIC 99.
 000085  01 RES PIC 99.
 000086  01 EXPECTED PIC 99.
 000087  01 assert-name PIC X(20).
-000088  LINKAGE SECTION.
-000089    COPY CBUC0001.
-000090 PROCEDURE DIVISION USING CBU-ctx.
-000091  MOVE 5 TO EXPECTED.
-000092  MOVE 5 TO A.
-000093  MOVE 2 TO B.
-000094  MOVE 5 TO C.
-000095  INITIALIZE assert-name.
-000096  CALL SAMPLE02 USING A B C RES.
-000097  MOVE "(5,2,5)=5" TO assert-name.
-000098  CALL CBU-assert-nb3-equals
-000099          USING CBU-ctx assert-name EXPECTED RES.
-000100 END PROGRAM TS000002.
+000088  01 DATA-FILE-STATUS PIC X(2) VALUE "00".
+000089  LINKAGE SECTION.
+000090    COPY CBUC0001.
+000100 PROCEDURE DIVISION USING CBU-ctx.
+000110  MOVE CBU-OWN-PROGRAM-ID TO CBU-PROGRAM-ID.
+000120  OPEN INPUT TS000002-DATA-FILE.
+000130  PERFORM UNTIL DATA-FILE-STATUS = "10"
+000140     READ TS000002-DATA-FILE
+000150        AT END CONTINUE
+000160        NOT AT END PERFORM TS000002-RUN-CASE
+000170     END-READ
+000180  END-PERFORM.
+000190  CLOSE TS000002-DATA-FILE.
+000200  GOBACK.
+000210 TS000002-RUN-CASE.
+000220  MOVE DATA-A TO A.
+000230  MOVE DATA-B TO B.
+000240  MOVE DATA-C TO C-VAL.
+000250  MOVE DATA-EXPECTED TO EXPECTED.
+000260  CALL SAMPLE02 USING A B C-VAL RES.
+000270  INITIALIZE assert-name.
+000280  STRING "(" DELIMITED BY SIZE DATA-A DELIMITED BY SIZE
+000290     "," DELIMITED BY SIZE DATA-B DELIMITED BY SIZE
+000300     "," DELIMITED BY SIZE DATA-C DELIMITED BY SIZE
+000310     ")=" DELIMITED BY SIZE DATA-EXPECTED DELIMITED BY SIZE
+000320     INTO assert-name.
+000330  CALL CBU-assert-nb3-equals
+000340          USING CBU-ctx assert-name EXPECTED RES.
+000350 END PROGRAM TS000002.
