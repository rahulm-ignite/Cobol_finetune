@@ -0,0 +1,10 @@
+000010*>
+000020*> Identifies this test program to the COBOLUnit context/report
+000030*> when TS000002 populates CBU-CTX before asserting.
+000040 01 CBU-OWN-PROGRAM-ID PIC X(8) VALUE "TS000002".
+000050*>
+000060*> Content of the CALL identifier below resolves at runtime to
+000070*> the CBU-assert-nb3-equals subprogram, the same content-based
+000080*> dynamic-CALL idiom used for SAMPLE02 in SAMPC002.
+000090 01 CBU-assert-nb3-equals PIC X(21)
+000100    VALUE "CBU-assert-nb3-equals".
