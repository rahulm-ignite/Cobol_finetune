@@ -0,0 +1,47 @@
+000010*>
+000020*> assert-table-equals: compares two PIC 9(2) OCCURS tables entry
+000030*> by entry up to TBL-COUNT, e.g. for asserting on a whole hand
+000040*> like strategy-max's PLAYER-HAND instead of one PIC 99 at a
+000041*> time.
+000050 IDENTIFICATION DIVISION.
+000060 PROGRAM-ID.   CBU-assert-tbl-equals.
+000070 ENVIRONMENT    DIVISION.
+000080 CONFIGURATION  SECTION.
+000090 DATA DIVISION.
+000100 WORKING-STORAGE SECTION.
+000110  01 WS-EXPECTED-DISPLAY PIC X(15).
+000120  01 WS-ACTUAL-DISPLAY   PIC X(15).
+000130  01 WS-PASS-FLAG        PIC X(1).
+000140  01 WS-IDX              PIC 9(2).
+000150  01 WS-MISMATCH-IDX     PIC 9(2) VALUE 0.
+000160 LINKAGE SECTION.
+000170   COPY CBUC0001.
+000180   01 ASSERT-NAME PIC X(20).
+000190   01 TBL-COUNT PIC 9(2).
+000200   01 EXPECTED-TBL PIC 9(2) OCCURS 1 TO 20 TIMES
+000210      DEPENDING ON TBL-COUNT.
+000220   01 ACTUAL-TBL PIC 9(2) OCCURS 1 TO 20 TIMES
+000230      DEPENDING ON TBL-COUNT.
+000240 PROCEDURE DIVISION USING CBU-CTX ASSERT-NAME TBL-COUNT
+000250         EXPECTED-TBL ACTUAL-TBL.
+000260  MOVE 0 TO WS-MISMATCH-IDX.
+000270  PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > TBL-COUNT
+000280     IF EXPECTED-TBL (WS-IDX) NOT = ACTUAL-TBL (WS-IDX)
+000290        AND WS-MISMATCH-IDX = 0
+000300        MOVE WS-IDX TO WS-MISMATCH-IDX
+000310     END-IF
+000320  END-PERFORM.
+000330  MOVE "TABLE" TO WS-EXPECTED-DISPLAY.
+000340  IF WS-MISMATCH-IDX = 0
+000350     MOVE "P" TO WS-PASS-FLAG
+000360     MOVE "MATCH" TO WS-ACTUAL-DISPLAY
+000370  ELSE
+000380     MOVE "F" TO WS-PASS-FLAG
+000385     MOVE SPACES TO WS-ACTUAL-DISPLAY
+000390     STRING "DIFFERS AT " DELIMITED BY SIZE
+000400        WS-MISMATCH-IDX DELIMITED BY SIZE INTO WS-ACTUAL-DISPLAY
+000410  END-IF.
+000420  CALL "CBU-record-result" USING CBU-CTX ASSERT-NAME
+000430     WS-EXPECTED-DISPLAY WS-ACTUAL-DISPLAY WS-PASS-FLAG.
+000440  GOBACK.
+000450 END PROGRAM CBU-assert-tbl-equals.
