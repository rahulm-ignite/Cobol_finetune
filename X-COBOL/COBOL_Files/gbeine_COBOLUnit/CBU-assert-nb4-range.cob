@@ -0,0 +1,32 @@
+000010*>
+000020*> assert-in-range: passes when LOW-VAL <= ACTUAL-VAL <= HIGH-VAL.
+000030 IDENTIFICATION DIVISION.
+000040 PROGRAM-ID.   CBU-assert-nb4-range.
+000050 ENVIRONMENT    DIVISION.
+000060 CONFIGURATION  SECTION.
+000070 DATA DIVISION.
+000080 WORKING-STORAGE SECTION.
+000090  01 WS-EXPECTED-DISPLAY PIC X(15).
+000100  01 WS-ACTUAL-DISPLAY   PIC X(15).
+000110  01 WS-PASS-FLAG        PIC X(1).
+000120 LINKAGE SECTION.
+000130   COPY CBUC0001.
+000140   01 ASSERT-NAME PIC X(20).
+000150   01 LOW-VAL  PIC 99.
+000160   01 HIGH-VAL PIC 99.
+000170   01 ACTUAL-VAL PIC 99.
+000180 PROCEDURE DIVISION USING CBU-CTX ASSERT-NAME LOW-VAL HIGH-VAL
+000190         ACTUAL-VAL.
+000200  MOVE SPACES TO WS-EXPECTED-DISPLAY.
+000205  STRING LOW-VAL DELIMITED BY SIZE "-" DELIMITED BY SIZE
+000210     HIGH-VAL DELIMITED BY SIZE INTO WS-EXPECTED-DISPLAY.
+000220  MOVE ACTUAL-VAL TO WS-ACTUAL-DISPLAY.
+000230  IF ACTUAL-VAL >= LOW-VAL AND ACTUAL-VAL <= HIGH-VAL
+000240     MOVE "P" TO WS-PASS-FLAG
+000250  ELSE
+000260     MOVE "F" TO WS-PASS-FLAG
+000270  END-IF.
+000280  CALL "CBU-record-result" USING CBU-CTX ASSERT-NAME
+000290     WS-EXPECTED-DISPLAY WS-ACTUAL-DISPLAY WS-PASS-FLAG.
+000300  GOBACK.
+000310 END PROGRAM CBU-assert-nb4-range.
