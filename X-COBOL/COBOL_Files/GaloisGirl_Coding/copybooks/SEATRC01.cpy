@@ -0,0 +1,6 @@
+      *> Decoded boarding-pass seat coordinates, shared by the seat
+      *> manifest and any downstream seat-map / report program.
+       01 SEAT-COORDINATES.
+          05 SEAT-ROW    PIC 9(3).
+          05 SEAT-COL    PIC 9(1).
+          05 SEAT-ID-OUT PIC 9(4).
