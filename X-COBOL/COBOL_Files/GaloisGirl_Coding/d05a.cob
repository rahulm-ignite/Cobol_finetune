@@ -1,48 +1,460 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AOC-2020-05-1.
        AUTHOR. ANNA KOSIERADZKA.
-      
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUTFILE ASSIGN TO "d5.input"
+           SELECT INPUTFILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT MANIFEST-FILE ASSIGN TO "d5.manifest"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS MANIFEST-FILE-STATUS.
+
+           SELECT GAPS-FILE ASSIGN TO "d5.gaps"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTIONS-FILE ASSIGN TO "d5.exceptions"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EXCEPTIONS-FILE-STATUS.
+
+           SELECT REJECTS-FILE ASSIGN TO "d5.rejects"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REJECTS-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "d5.checkpoint"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+           SELECT PRINT-FILE ASSIGN TO "d5.summary"
            ORGANIZATION IS LINE SEQUENTIAL.
-           
+
        DATA DIVISION.
        FILE SECTION.
          FD INPUTFILE.
-         01 INPUTRECORD PIC X(10).
+         01 INPUTRECORD.
+            05 BOARDING-PASS      PIC X(10).
+            05 PASSENGER-NAME     PIC X(20).
+            05 BOOKING-REFERENCE  PIC X(8).
+
+         FD MANIFEST-FILE.
+         01 MANIFEST-RECORD.
+            05 MANIFEST-BOARDING-PASS   PIC X(10).
+            05 MANIFEST-SEP1            PIC X(1).
+            05 MANIFEST-PASSENGER-NAME  PIC X(20).
+            05 MANIFEST-SEP2            PIC X(1).
+            05 MANIFEST-BOOKING-REF     PIC X(8).
+            05 MANIFEST-SEP3            PIC X(1).
+            05 MANIFEST-SEAT-ID         PIC ZZZ9.
+
+         FD GAPS-FILE.
+         01 GAPS-RECORD.
+            05 GAPS-SEAT-ID     PIC ZZZ9.
+            05 GAPS-SEP1        PIC X(1).
+            05 GAPS-MESSAGE     PIC X(19).
+
+         FD EXCEPTIONS-FILE.
+         01 EXCEPTIONS-RECORD.
+            05 EXCEPTIONS-BOARDING-PASS PIC X(10).
+            05 EXCEPTIONS-SEP1          PIC X(1).
+            05 EXCEPTIONS-SEAT-ID       PIC ZZZ9.
+            05 EXCEPTIONS-SEP2          PIC X(1).
+            05 EXCEPTIONS-MESSAGE       PIC X(21).
+
+         FD REJECTS-FILE.
+         01 REJECTS-RECORD.
+            05 REJECTS-INPUTRECORD  PIC X(10).
+            05 REJECTS-SEP0         PIC X(1).
+            05 REJECTS-PASSENGER-NAME PIC X(20).
+            05 REJECTS-SEP1         PIC X(1).
+            05 REJECTS-REASON-CODE  PIC X(2).
+            05 REJECTS-SEP2         PIC X(1).
+            05 REJECTS-REASON-TEXT  PIC X(34).
+
+         FD CHECKPOINT-FILE.
+         01 CHECKPOINT-RECORD.
+            05 CHECKPOINT-RECORD-COUNT PIC 9(9).
+            05 CHECKPOINT-SEP1         PIC X(1).
+            05 CHECKPOINT-ID-MAX       PIC 9(4).
+            05 CHECKPOINT-SEP2         PIC X(1).
+            05 CHECKPOINT-VALID-COUNT  PIC 9(9).
+            05 CHECKPOINT-SEP3         PIC X(1).
+            05 CHECKPOINT-SUM-SEAT-ID  PIC 9(9).
+            05 CHECKPOINT-SEP4         PIC X(1).
+            05 CHECKPOINT-MIN-SEAT-ID  PIC 9(9).
+            05 CHECKPOINT-SEP5         PIC X(1).
+            05 CHECKPOINT-SEAT-PRESENT PIC X(1024).
+            05 CHECKPOINT-SEP6         PIC X(1).
+            05 CHECKPOINT-ROW-COUNT    PIC X(1152).
+
+         FD PRINT-FILE.
+         01 PRINT-LINE PIC X(60).
+
        WORKING-STORAGE SECTION.
-         01 FILE-STATUS PIC 9 VALUE 0.
+         COPY SEATRC01.
+         01 FILE-STATUS PIC X(2) VALUE "00".
+         01 MANIFEST-FILE-STATUS PIC X(2) VALUE "00".
+         01 EXCEPTIONS-FILE-STATUS PIC X(2) VALUE "00".
+         01 REJECTS-FILE-STATUS PIC X(2) VALUE "00".
+         01 SEAT-PRESENT-TABLE.
+            05 SEAT-PRESENT PIC 9 OCCURS 1024 TIMES VALUE 0.
+         01 SEAT-PRESENT-TABLE-X REDEFINES SEAT-PRESENT-TABLE
+            PIC X(1024).
+         01 WS-VALID-RECORD PIC X VALUE "Y".
+            88 RECORD-IS-VALID VALUE "Y".
+            88 RECORD-IS-INVALID VALUE "N".
+         01 WS-INPUT-FILENAME PIC X(100) VALUE "d5.input".
+         01 WS-CHECKPOINT-INTERVAL PIC 9(9) VALUE 100.
+         01 WS-RESTART-PARM PIC X(9) VALUE SPACES.
+         01 WS-RESTART-COUNT PIC 9(9) VALUE 0.
+         01 WS-REJECT-REASON-CODE PIC X(2) VALUE SPACES.
+         01 WS-REJECT-REASON-TEXT PIC X(34) VALUE SPACES.
+         01 WS-ROSTER-PARM PIC X(9) VALUE SPACES.
+         01 WS-EXPECTED-ROSTER-COUNT PIC 9(9) VALUE 0.
+         01 CHECKPOINT-FILE-STATUS PIC X(2) VALUE "00".
+         01 ROW-COUNT-TABLE.
+            05 ROW-COUNT PIC 9(9) OCCURS 128 TIMES VALUE 0.
+         01 ROW-COUNT-TABLE-X REDEFINES ROW-COUNT-TABLE PIC X(1152).
+         01 WS-SUMMARY-LINE.
+            05 WS-SUMMARY-LABEL PIC X(30).
+            05 WS-SUMMARY-VALUE PIC Z(8)9.
+         01 WS-ROW-NUM-DISPLAY PIC ZZ9.
 
        LOCAL-STORAGE SECTION.
          01 I UNSIGNED-INT VALUE 1.
          01 SEAT-ID UNSIGNED-INT VALUE 0.
          01 ID-MAX UNSIGNED-INT VALUE 0.
+         01 GAP-SEAT-ID UNSIGNED-INT VALUE 0.
+         01 WS-RECORD-COUNT UNSIGNED-INT VALUE 0.
+         01 WS-CHECKPOINT-RECORD-COUNT UNSIGNED-INT VALUE 0.
+         01 WS-VALID-COUNT UNSIGNED-INT VALUE 0.
+         01 WS-MIN-SEAT-ID UNSIGNED-INT VALUE 9999.
+         01 WS-SUM-SEAT-ID UNSIGNED-INT VALUE 0.
+         01 WS-AVG-SEAT-ID UNSIGNED-INT VALUE 0.
+         01 WS-PRINT-ROW UNSIGNED-INT VALUE 0.
+         01 WS-NO-SHOW-COUNT UNSIGNED-INT VALUE 0.
+         01 WS-UNEXPECTED-COUNT UNSIGNED-INT VALUE 0.
 
        PROCEDURE DIVISION.
        001-MAIN.
+      *> JCL DD override equivalent: MANIFEST-FILE env var / DD name
+      *> lets one load module process any flight's manifest by name.
+           ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT "MANIFEST-FILE".
+           IF WS-INPUT-FILENAME = SPACES
+              MOVE "d5.input" TO WS-INPUT-FILENAME
+           END-IF.
+
+      *> ACCEPT FROM ENVIRONMENT left-justifies and space-pads the
+      *> value into WS-RESTART-PARM, so an ordinary env var like
+      *> RESTART-COUNT=100 (not zero-padded to 9 digits) would fail a
+      *> plain IS NUMERIC test and be silently ignored. FUNCTION
+      *> TEST-NUMVAL/NUMVAL tolerate the trailing spaces per the
+      *> standard, so both "100" and "000000100" work the same way.
+           ACCEPT WS-RESTART-PARM FROM ENVIRONMENT "RESTART-COUNT".
+           IF FUNCTION TEST-NUMVAL(WS-RESTART-PARM) = 0
+              COMPUTE WS-RESTART-COUNT =
+                 FUNCTION NUMVAL(WS-RESTART-PARM)
+           END-IF.
+
+      *> Expected passenger roster count for this flight, so the
+      *> summary can flag no-shows / unassigned seats in the same run.
+      *> Same trailing-space tolerance as RESTART-COUNT above.
+           ACCEPT WS-ROSTER-PARM FROM ENVIRONMENT "ROSTER-COUNT".
+           IF FUNCTION TEST-NUMVAL(WS-ROSTER-PARM) = 0
+              COMPUTE WS-EXPECTED-ROSTER-COUNT =
+                 FUNCTION NUMVAL(WS-ROSTER-PARM)
+           END-IF.
+
            OPEN INPUT INPUTFILE.
-           PERFORM 002-READ UNTIL FILE-STATUS = 1.
+
+      *> On a restart, the downstream files already hold every line
+      *> written before the original run stopped -- OPEN OUTPUT would
+      *> truncate them, so append instead (status 35 falls back to
+      *> OUTPUT for a first-ever run started with a stale RESTART-COUNT.
+           IF WS-RESTART-COUNT > 0
+              OPEN EXTEND MANIFEST-FILE
+              IF MANIFEST-FILE-STATUS = "35"
+                 OPEN OUTPUT MANIFEST-FILE
+              END-IF
+              OPEN EXTEND EXCEPTIONS-FILE
+              IF EXCEPTIONS-FILE-STATUS = "35"
+                 OPEN OUTPUT EXCEPTIONS-FILE
+              END-IF
+              OPEN EXTEND REJECTS-FILE
+              IF REJECTS-FILE-STATUS = "35"
+                 OPEN OUTPUT REJECTS-FILE
+              END-IF
+
+              PERFORM 006-RESTORE-CHECKPOINT
+
+      *> The checkpoint's own record count is the only authoritative
+      *> record of how far the prior run actually got; RESTART-COUNT is
+      *> just an operator-supplied env var with no other verification.
+      *> If they disagree, trusting RESTART-COUNT blindly either skips
+      *> input records that were never processed or reprocesses ones
+      *> that already are -- so abort loudly instead of continuing on
+      *> mismatched state.
+              IF WS-CHECKPOINT-RECORD-COUNT NOT = WS-RESTART-COUNT
+                 DISPLAY "RESTART ABORTED: RESTART-COUNT="
+                    WS-RESTART-COUNT
+                    " DOES NOT MATCH CHECKPOINT RECORD COUNT="
+                    WS-CHECKPOINT-RECORD-COUNT
+                 CLOSE INPUTFILE
+                 CLOSE MANIFEST-FILE
+                 CLOSE EXCEPTIONS-FILE
+                 CLOSE REJECTS-FILE
+                 STOP RUN
+              END-IF
+
+              OPEN EXTEND CHECKPOINT-FILE
+              PERFORM WS-RESTART-COUNT TIMES
+                 READ INPUTFILE
+                    AT END CONTINUE
+                 END-READ
+              END-PERFORM
+              MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT
+           ELSE
+              OPEN OUTPUT MANIFEST-FILE
+              OPEN OUTPUT EXCEPTIONS-FILE
+              OPEN OUTPUT REJECTS-FILE
+              OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+           PERFORM 002-READ UNTIL FILE-STATUS = "10".
            CLOSE INPUTFILE.
+           CLOSE MANIFEST-FILE.
+           CLOSE EXCEPTIONS-FILE.
+           CLOSE REJECTS-FILE.
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT GAPS-FILE.
+           PERFORM 004-REPORT-GAPS
+              VARYING GAP-SEAT-ID FROM 0 BY 1
+                 UNTIL GAP-SEAT-ID > ID-MAX.
+           CLOSE GAPS-FILE.
+
+           PERFORM 007-WRITE-SUMMARY.
+
            DISPLAY ID-MAX.
            STOP RUN.
 
        002-READ.
             READ INPUTFILE
-                AT END MOVE 1 TO FILE-STATUS
+                AT END CONTINUE
                 NOT AT END PERFORM 003-PROCESS-RECORD
             END-READ.
-       
+
        003-PROCESS-RECORD.
-           MOVE 0 TO SEAT-ID. 
+           PERFORM 003A-VALIDATE-RECORD.
+           IF RECORD-IS-INVALID
+              MOVE BOARDING-PASS TO REJECTS-INPUTRECORD
+              MOVE SPACE TO REJECTS-SEP0
+              MOVE PASSENGER-NAME TO REJECTS-PASSENGER-NAME
+              MOVE SPACE TO REJECTS-SEP1
+              MOVE WS-REJECT-REASON-CODE TO REJECTS-REASON-CODE
+              MOVE SPACE TO REJECTS-SEP2
+              MOVE WS-REJECT-REASON-TEXT TO REJECTS-REASON-TEXT
+              WRITE REJECTS-RECORD
+           ELSE
+              MOVE 0 TO SEAT-ID
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+                 COMPUTE SEAT-ID = SEAT-ID * 2
+                 IF BOARDING-PASS(I:1) = 'B' OR
+                    BOARDING-PASS(I:1) = 'R'
+                    ADD 1 TO SEAT-ID
+                 END-IF
+              END-PERFORM
+
+              COMPUTE SEAT-ROW = SEAT-ID / 8
+              COMPUTE SEAT-COL = FUNCTION MOD(SEAT-ID, 8)
+              MOVE SEAT-ID TO SEAT-ID-OUT
+
+              MOVE BOARDING-PASS TO MANIFEST-BOARDING-PASS
+              MOVE SPACE TO MANIFEST-SEP1
+              MOVE PASSENGER-NAME TO MANIFEST-PASSENGER-NAME
+              MOVE SPACE TO MANIFEST-SEP2
+              MOVE BOOKING-REFERENCE TO MANIFEST-BOOKING-REF
+              MOVE SPACE TO MANIFEST-SEP3
+              MOVE SEAT-ID TO MANIFEST-SEAT-ID
+              WRITE MANIFEST-RECORD
+
+              IF SEAT-PRESENT (SEAT-ID + 1) = 1
+                 MOVE BOARDING-PASS TO EXCEPTIONS-BOARDING-PASS
+                 MOVE SPACE TO EXCEPTIONS-SEP1
+                 MOVE SEAT-ID TO EXCEPTIONS-SEAT-ID
+                 MOVE SPACE TO EXCEPTIONS-SEP2
+                 MOVE "DUPLICATE SEAT ID" TO EXCEPTIONS-MESSAGE
+                 WRITE EXCEPTIONS-RECORD
+              END-IF
+
+              MOVE 1 TO SEAT-PRESENT (SEAT-ID + 1)
+
+              IF SEAT-ID > ID-MAX THEN
+                MOVE SEAT-ID TO ID-MAX
+              END-IF
+
+              ADD 1 TO WS-VALID-COUNT
+              ADD SEAT-ID TO WS-SUM-SEAT-ID
+              IF SEAT-ID < WS-MIN-SEAT-ID
+                 MOVE SEAT-ID TO WS-MIN-SEAT-ID
+              END-IF
+              ADD 1 TO ROW-COUNT (SEAT-ROW + 1)
+           END-IF.
+
+           ADD 1 TO WS-RECORD-COUNT.
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+              PERFORM 005-WRITE-CHECKPOINT
+           END-IF.
+
+       003A-VALIDATE-RECORD.
+           SET RECORD-IS-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON-CODE.
+           MOVE SPACES TO WS-REJECT-REASON-TEXT.
+
+      *> A boarding pass shorter than the 10-character code leaves
+      *> trailing spaces in BOARDING-PASS once LINE SEQUENTIAL pads a
+      *> short record to fill the field, and SPACE is never a valid
+      *> boarding-pass character -- check for that first so a short
+      *> record is reported as wrong length rather than falling through
+      *> to, and being mislabeled by, the character check below.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-              COMPUTE SEAT-ID = SEAT-ID * 2
-              IF INPUTRECORD(I:1) = 'B' OR INPUTRECORD(I:1) = 'R' THEN 
-                 ADD 1 TO SEAT-ID
+              IF BOARDING-PASS(I:1) = SPACE
+                 SET RECORD-IS-INVALID TO TRUE
+                 MOVE "02" TO WS-REJECT-REASON-CODE
+                 MOVE "WRONG LENGTH BOARDING PASS"
+                    TO WS-REJECT-REASON-TEXT
               END-IF
            END-PERFORM.
-            
-           IF SEAT-ID > ID-MAX THEN
-             MOVE SEAT-ID TO ID-MAX
+
+           IF RECORD-IS-VALID
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+                 IF BOARDING-PASS(I:1) NOT = 'F' AND
+                    BOARDING-PASS(I:1) NOT = 'B' AND
+                    BOARDING-PASS(I:1) NOT = 'L' AND
+                    BOARDING-PASS(I:1) NOT = 'R'
+                    SET RECORD-IS-INVALID TO TRUE
+                    MOVE "01" TO WS-REJECT-REASON-CODE
+                    MOVE "INVALID CHARACTER IN BOARDING PASS"
+                       TO WS-REJECT-REASON-TEXT
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+       004-REPORT-GAPS.
+           IF SEAT-PRESENT (GAP-SEAT-ID + 1) = 0
+              MOVE GAP-SEAT-ID TO GAPS-SEAT-ID
+              MOVE SPACE TO GAPS-SEP1
+              MOVE "UNASSIGNED SEAT ID" TO GAPS-MESSAGE
+              WRITE GAPS-RECORD
            END-IF.
+
+       005-WRITE-CHECKPOINT.
+      *> Persist the full running state, not just ID-MAX, so a restart
+      *> resumes with correct gap/duplicate detection and summary
+      *> stats instead of only knowing about post-restart records.
+           MOVE WS-RECORD-COUNT TO CHECKPOINT-RECORD-COUNT.
+           MOVE SPACE TO CHECKPOINT-SEP1.
+           MOVE ID-MAX TO CHECKPOINT-ID-MAX.
+           MOVE SPACE TO CHECKPOINT-SEP2.
+           MOVE WS-VALID-COUNT TO CHECKPOINT-VALID-COUNT.
+           MOVE SPACE TO CHECKPOINT-SEP3.
+           MOVE WS-SUM-SEAT-ID TO CHECKPOINT-SUM-SEAT-ID.
+           MOVE SPACE TO CHECKPOINT-SEP4.
+           MOVE WS-MIN-SEAT-ID TO CHECKPOINT-MIN-SEAT-ID.
+           MOVE SPACE TO CHECKPOINT-SEP5.
+           MOVE SEAT-PRESENT-TABLE-X TO CHECKPOINT-SEAT-PRESENT.
+           MOVE SPACE TO CHECKPOINT-SEP6.
+           MOVE ROW-COUNT-TABLE-X TO CHECKPOINT-ROW-COUNT.
+           WRITE CHECKPOINT-RECORD.
+
+       006-RESTORE-CHECKPOINT.
+      *> Restores every field 005-WRITE-CHECKPOINT persisted; the
+      *> restart re-read loop in 001-MAIN only re-positions INPUTFILE,
+      *> it does not reprocess records, so this is the only place that
+      *> state comes from.
+           OPEN INPUT CHECKPOINT-FILE.
+           PERFORM UNTIL CHECKPOINT-FILE-STATUS = "10"
+              READ CHECKPOINT-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE CHECKPOINT-RECORD-COUNT TO
+                       WS-CHECKPOINT-RECORD-COUNT
+                    MOVE CHECKPOINT-ID-MAX TO ID-MAX
+                    MOVE CHECKPOINT-VALID-COUNT TO WS-VALID-COUNT
+                    MOVE CHECKPOINT-SUM-SEAT-ID TO WS-SUM-SEAT-ID
+                    MOVE CHECKPOINT-MIN-SEAT-ID TO WS-MIN-SEAT-ID
+                    MOVE CHECKPOINT-SEAT-PRESENT TO SEAT-PRESENT-TABLE-X
+                    MOVE CHECKPOINT-ROW-COUNT TO ROW-COUNT-TABLE-X
+              END-READ
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+
+       007-WRITE-SUMMARY.
+           IF WS-VALID-COUNT > 0
+              COMPUTE WS-AVG-SEAT-ID = WS-SUM-SEAT-ID / WS-VALID-COUNT
+           END-IF.
+
+      *> Roster reconciliation: compare boarded passengers against the
+      *> flight's expected headcount to surface no-shows or a manifest
+      *> that has more valid seats than the roster called for.
+           IF WS-EXPECTED-ROSTER-COUNT > WS-VALID-COUNT
+              COMPUTE WS-NO-SHOW-COUNT =
+                 WS-EXPECTED-ROSTER-COUNT - WS-VALID-COUNT
+           END-IF.
+           IF WS-VALID-COUNT > WS-EXPECTED-ROSTER-COUNT
+              COMPUTE WS-UNEXPECTED-COUNT =
+                 WS-VALID-COUNT - WS-EXPECTED-ROSTER-COUNT
+           END-IF.
+
+           OPEN OUTPUT PRINT-FILE.
+
+           MOVE "RECORDS PROCESSED" TO WS-SUMMARY-LABEL.
+           MOVE WS-RECORD-COUNT TO WS-SUMMARY-VALUE.
+           WRITE PRINT-LINE FROM WS-SUMMARY-LINE.
+
+           MOVE "VALID RECORDS" TO WS-SUMMARY-LABEL.
+           MOVE WS-VALID-COUNT TO WS-SUMMARY-VALUE.
+           WRITE PRINT-LINE FROM WS-SUMMARY-LINE.
+
+           MOVE "MINIMUM SEAT ID" TO WS-SUMMARY-LABEL.
+           MOVE WS-MIN-SEAT-ID TO WS-SUMMARY-VALUE.
+           WRITE PRINT-LINE FROM WS-SUMMARY-LINE.
+
+           MOVE "MAXIMUM SEAT ID" TO WS-SUMMARY-LABEL.
+           MOVE ID-MAX TO WS-SUMMARY-VALUE.
+           WRITE PRINT-LINE FROM WS-SUMMARY-LINE.
+
+           MOVE "AVERAGE SEAT ID" TO WS-SUMMARY-LABEL.
+           MOVE WS-AVG-SEAT-ID TO WS-SUMMARY-VALUE.
+           WRITE PRINT-LINE FROM WS-SUMMARY-LINE.
+
+           IF WS-EXPECTED-ROSTER-COUNT > 0
+              MOVE "EXPECTED ROSTER COUNT" TO WS-SUMMARY-LABEL
+              MOVE WS-EXPECTED-ROSTER-COUNT TO WS-SUMMARY-VALUE
+              WRITE PRINT-LINE FROM WS-SUMMARY-LINE
+
+              MOVE "NO-SHOW COUNT" TO WS-SUMMARY-LABEL
+              MOVE WS-NO-SHOW-COUNT TO WS-SUMMARY-VALUE
+              WRITE PRINT-LINE FROM WS-SUMMARY-LINE
+
+              MOVE "UNEXPECTED SEAT COUNT" TO WS-SUMMARY-LABEL
+              MOVE WS-UNEXPECTED-COUNT TO WS-SUMMARY-VALUE
+              WRITE PRINT-LINE FROM WS-SUMMARY-LINE
+           END-IF.
+
+           PERFORM VARYING WS-PRINT-ROW FROM 0 BY 1
+                 UNTIL WS-PRINT-ROW > 127
+              IF ROW-COUNT (WS-PRINT-ROW + 1) > 0
+                 MOVE WS-PRINT-ROW TO WS-ROW-NUM-DISPLAY
+                 MOVE SPACES TO WS-SUMMARY-LABEL
+                 STRING "RECORDS IN ROW " DELIMITED BY SIZE
+                        WS-ROW-NUM-DISPLAY DELIMITED BY SIZE
+                    INTO WS-SUMMARY-LABEL
+                 END-STRING
+                 MOVE ROW-COUNT (WS-PRINT-ROW + 1) TO WS-SUMMARY-VALUE
+                 WRITE PRINT-LINE FROM WS-SUMMARY-LINE
+              END-IF
+           END-PERFORM.
+
+           CLOSE PRINT-FILE.
