@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. war-tournament.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEADERBOARD-FILE ASSIGN TO "war-leaderboard.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LEADERBOARD-FILE.
+       01 LEADERBOARD-LINE PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       78 TOURNAMENT-NUM-PLAYERS VALUE 5.
+       78 TOURNAMENT-CARD-MAX    VALUE 13.
+       01 TOURNAMENT-HAND-SIZE PIC 9(2) VALUE 4.
+
+       01 P PIC 9(2).
+       01 Q PIC 9(2).
+       01 H PIC 9(2).
+       01 RANK PIC 9(2).
+       01 SCAN-IDX PIC 9(2).
+       01 PRIZE-CARD PIC 9(2).
+
+       01 TBL-PLAYERS OCCURS 5 TIMES.
+          05 TBL-NAME         PIC X(6).
+          05 TBL-STRATEGY     PIC 9(1).
+          05 TBL-TOTAL-POINTS PIC 9(4) VALUE 0.
+          05 TBL-WINS         PIC 9(3) VALUE 0.
+          05 TBL-LOSSES       PIC 9(3) VALUE 0.
+
+       01 TBL-SWAP-REC.
+          05 SWAP-NAME         PIC X(6).
+          05 SWAP-STRATEGY     PIC 9(1).
+          05 SWAP-TOTAL-POINTS PIC 9(4).
+          05 SWAP-WINS         PIC 9(3).
+          05 SWAP-LOSSES       PIC 9(3).
+
+       01 WS-PLAYER-A.
+          05 WS-A-NAME     PIC X(6).
+          05 WS-A-BID      PIC 9(2).
+          05 WS-A-POINTS   PIC 9(2).
+          05 WS-A-STRATEGY PIC 9(1).
+          05 WS-A-OPP-BID  PIC 9(2) VALUE 0.
+          05 WS-A-HAND     PIC 9(2) OCCURS 4 TIMES.
+
+       01 WS-PLAYER-B.
+          05 WS-B-NAME     PIC X(6).
+          05 WS-B-BID      PIC 9(2).
+          05 WS-B-POINTS   PIC 9(2).
+          05 WS-B-STRATEGY PIC 9(1).
+          05 WS-B-OPP-BID  PIC 9(2) VALUE 0.
+          05 WS-B-HAND     PIC 9(2) OCCURS 4 TIMES.
+
+       01 WS-LEADER-LINE.
+          05 WS-LEADER-RANK    PIC Z9.
+          05 WS-LEADER-SEP1    PIC X(1).
+          05 WS-LEADER-NAME    PIC X(6).
+          05 WS-LEADER-SEP2    PIC X(1).
+          05 WS-LEADER-POINTS  PIC ZZZ9.
+          05 WS-LEADER-SEP3    PIC X(1).
+          05 WS-LEADER-WINS    PIC ZZ9.
+          05 WS-LEADER-SEP4    PIC X(1).
+          05 WS-LEADER-LOSSES  PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM INIT-PLAYERS.
+           PERFORM VARYING P FROM 1 BY 1
+                 UNTIL P > TOURNAMENT-NUM-PLAYERS
+              PERFORM VARYING Q FROM 1 BY 1
+                    UNTIL Q > TOURNAMENT-NUM-PLAYERS
+                 IF Q > P
+                    PERFORM PLAY-MATCH
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+           PERFORM RANK-PLAYERS.
+           PERFORM WRITE-LEADERBOARD.
+           STOP RUN
+           .
+
+       INIT-PLAYERS.
+           MOVE "ALICE " TO TBL-NAME (1).
+           MOVE 1 TO TBL-STRATEGY (1).
+           MOVE "BOB   " TO TBL-NAME (2).
+           MOVE 2 TO TBL-STRATEGY (2).
+           MOVE "CARL  " TO TBL-NAME (3).
+           MOVE 3 TO TBL-STRATEGY (3).
+           MOVE "DANA  " TO TBL-NAME (4).
+           MOVE 4 TO TBL-STRATEGY (4).
+           MOVE "EVAN  " TO TBL-NAME (5).
+           MOVE 5 TO TBL-STRATEGY (5).
+
+      *> One match is a full hand-size worth of prize rounds between
+      *> the two players named by outer indices P and Q.
+       PLAY-MATCH.
+           PERFORM DEAL-HAND-A.
+           PERFORM DEAL-HAND-B.
+           MOVE TBL-NAME (P) TO WS-A-NAME.
+           MOVE TBL-STRATEGY (P) TO WS-A-STRATEGY.
+           MOVE 0 TO WS-A-OPP-BID.
+           MOVE TBL-NAME (Q) TO WS-B-NAME.
+           MOVE TBL-STRATEGY (Q) TO WS-B-STRATEGY.
+           MOVE 0 TO WS-B-OPP-BID.
+           PERFORM VARYING H FROM 1 BY 1
+                 UNTIL H > TOURNAMENT-HAND-SIZE
+              COMPUTE PRIZE-CARD =
+                 FUNCTION MOD(FUNCTION RANDOM * 1000,
+                    TOURNAMENT-CARD-MAX) + 1
+              CALL "strategy-max" USING TOURNAMENT-HAND-SIZE,
+                 PRIZE-CARD, WS-PLAYER-A
+              CALL "strategy-max" USING TOURNAMENT-HAND-SIZE,
+                 PRIZE-CARD, WS-PLAYER-B
+              PERFORM SCORE-ROUND
+      *> Feed this round's bids in as next round's opponent history,
+      *> the input an opponent-aware strategy needs to bluff/counter.
+              MOVE WS-B-BID TO WS-A-OPP-BID
+              MOVE WS-A-BID TO WS-B-OPP-BID
+           END-PERFORM.
+
+       DEAL-HAND-A.
+           PERFORM VARYING H FROM 1 BY 1
+                 UNTIL H > TOURNAMENT-HAND-SIZE
+              COMPUTE WS-A-HAND (H) =
+                 FUNCTION MOD(FUNCTION RANDOM * 1000,
+                    TOURNAMENT-CARD-MAX) + 1
+           END-PERFORM.
+
+       DEAL-HAND-B.
+           PERFORM VARYING H FROM 1 BY 1
+                 UNTIL H > TOURNAMENT-HAND-SIZE
+              COMPUTE WS-B-HAND (H) =
+                 FUNCTION MOD(FUNCTION RANDOM * 1000,
+                    TOURNAMENT-CARD-MAX) + 1
+           END-PERFORM.
+
+      *> Higher bid wins the prize card's face value as points; a tie
+      *> pays neither side, same as a stalemate in the card game.
+       SCORE-ROUND.
+           IF WS-A-BID > WS-B-BID
+              ADD PRIZE-CARD TO TBL-TOTAL-POINTS (P)
+              ADD 1 TO TBL-WINS (P)
+              ADD 1 TO TBL-LOSSES (Q)
+           ELSE
+              IF WS-B-BID > WS-A-BID
+                 ADD PRIZE-CARD TO TBL-TOTAL-POINTS (Q)
+                 ADD 1 TO TBL-WINS (Q)
+                 ADD 1 TO TBL-LOSSES (P)
+              END-IF
+           END-IF.
+
+      *> Simple descending bubble sort on TOTAL-POINTS (ties broken by
+      *> WINS) - the table is only 4 entries, so this stays cheap.
+       RANK-PLAYERS.
+           PERFORM VARYING P FROM 1 BY 1
+                 UNTIL P > TOURNAMENT-NUM-PLAYERS
+              PERFORM VARYING SCAN-IDX FROM 1 BY 1
+                    UNTIL SCAN-IDX > TOURNAMENT-NUM-PLAYERS - P
+                 IF TBL-TOTAL-POINTS (SCAN-IDX) <
+                       TBL-TOTAL-POINTS (SCAN-IDX + 1)
+                    OR (TBL-TOTAL-POINTS (SCAN-IDX) =
+                          TBL-TOTAL-POINTS (SCAN-IDX + 1) AND
+                        TBL-WINS (SCAN-IDX) <
+                          TBL-WINS (SCAN-IDX + 1))
+                    PERFORM SWAP-PLAYERS
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+       SWAP-PLAYERS.
+           MOVE TBL-NAME (SCAN-IDX) TO SWAP-NAME.
+           MOVE TBL-STRATEGY (SCAN-IDX) TO SWAP-STRATEGY.
+           MOVE TBL-TOTAL-POINTS (SCAN-IDX) TO SWAP-TOTAL-POINTS.
+           MOVE TBL-WINS (SCAN-IDX) TO SWAP-WINS.
+           MOVE TBL-LOSSES (SCAN-IDX) TO SWAP-LOSSES.
+
+           MOVE TBL-NAME (SCAN-IDX + 1) TO TBL-NAME (SCAN-IDX).
+           MOVE TBL-STRATEGY (SCAN-IDX + 1) TO TBL-STRATEGY (SCAN-IDX).
+           MOVE TBL-TOTAL-POINTS (SCAN-IDX + 1)
+              TO TBL-TOTAL-POINTS (SCAN-IDX).
+           MOVE TBL-WINS (SCAN-IDX + 1) TO TBL-WINS (SCAN-IDX).
+           MOVE TBL-LOSSES (SCAN-IDX + 1) TO TBL-LOSSES (SCAN-IDX).
+
+           MOVE SWAP-NAME TO TBL-NAME (SCAN-IDX + 1).
+           MOVE SWAP-STRATEGY TO TBL-STRATEGY (SCAN-IDX + 1).
+           MOVE SWAP-TOTAL-POINTS TO TBL-TOTAL-POINTS (SCAN-IDX + 1).
+           MOVE SWAP-WINS TO TBL-WINS (SCAN-IDX + 1).
+           MOVE SWAP-LOSSES TO TBL-LOSSES (SCAN-IDX + 1).
+
+       WRITE-LEADERBOARD.
+           OPEN OUTPUT LEADERBOARD-FILE.
+           PERFORM VARYING RANK FROM 1 BY 1
+                 UNTIL RANK > TOURNAMENT-NUM-PLAYERS
+              MOVE RANK TO WS-LEADER-RANK
+              MOVE SPACE TO WS-LEADER-SEP1
+              MOVE TBL-NAME (RANK) TO WS-LEADER-NAME
+              MOVE SPACE TO WS-LEADER-SEP2
+              MOVE TBL-TOTAL-POINTS (RANK) TO WS-LEADER-POINTS
+              MOVE SPACE TO WS-LEADER-SEP3
+              MOVE TBL-WINS (RANK) TO WS-LEADER-WINS
+              MOVE SPACE TO WS-LEADER-SEP4
+              MOVE TBL-LOSSES (RANK) TO WS-LEADER-LOSSES
+              WRITE LEADERBOARD-LINE FROM WS-LEADER-LINE
+           END-PERFORM.
+           CLOSE LEADERBOARD-FILE.
