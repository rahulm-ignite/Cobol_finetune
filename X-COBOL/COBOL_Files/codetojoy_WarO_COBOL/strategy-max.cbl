@@ -1,36 +1,170 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. strategy-max.
- 
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORY-FILE ASSIGN TO "war-history.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS HISTORY-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD HISTORY-FILE.
+       01 HISTORY-RECORD.
+          05 HISTORY-PRIZE-CARD  PIC 9(2).
+          05 HISTORY-SEP1        PIC X(1).
+          05 HISTORY-PLAYER-NAME PIC X(6).
+          05 HISTORY-SEP2        PIC X(1).
+          05 HISTORY-STRATEGY    PIC 9(1).
+          05 HISTORY-SEP3        PIC X(1).
+          05 HISTORY-BID         PIC 9(2).
+
+       WORKING-STORAGE SECTION.
+          01 HISTORY-FILE-STATUS PIC X(2) VALUE "00".
+
        LOCAL-STORAGE SECTION.
           01 I PIC 9(2).
           01 MAX-CARD PIC 9(2) VALUE 0.
-          01 IDX-MAX-CARD PIC 9(1).
+          01 IDX-MAX-CARD PIC 9(2).
+          01 MIN-CARD PIC 9(2) VALUE 0.
+          01 IDX-MIN-CARD PIC 9(2).
+          01 IDX-RANDOM-CARD PIC 9(2).
+          01 HAND-TOTAL PIC 9(3) VALUE 0.
+          01 WS-HAND-STATUS PIC X VALUE "N".
+             88 HAND-IS-EMPTY VALUE "Y".
+             88 HAND-HAS-CARDS VALUE "N".
 
        LINKAGE SECTION.
-       78 NUM-CARDS               VALUE 4.
+       78 PRIZE-CARD-THRESHOLD    VALUE 7.
+       78 OPPONENT-BID-THRESHOLD VALUE 7.
+       78 MAX-HAND-SIZE           VALUE 13.
+       01 HAND-SIZE PIC 9(2).
        01 PRIZE-CARD PIC 9(2).
        01 PLAYER-REC.
-         02 PLAYER-NAME PIC X(6).      
+         02 PLAYER-NAME PIC X(6).
          02 PLAYER-BID PIC 9(2).
          02 PLAYER-POINTS PIC 9(2).
          02 PLAYER-STRATEGY PIC 9(1).
-         02 PLAYER-HAND PIC 9(2) OCCURS NUM-CARDS TIMES.
+         02 OPPONENT-LAST-BID PIC 9(2).
+         02 PLAYER-HAND PIC 9(2)
+            OCCURS 1 TO MAX-HAND-SIZE TIMES DEPENDING ON HAND-SIZE.
 
-       PROCEDURE DIVISION USING PRIZE-CARD, PLAYER-REC.
+       PROCEDURE DIVISION USING HAND-SIZE, PRIZE-CARD, PLAYER-REC.
           MOVE 0 TO PLAYER-BID.
-          MOVE 0 TO MAX-CARD.
-          PERFORM FIND-MAX VARYING I FROM 1 BY 1 UNTIL I > NUM-CARDS.
-          PERFORM SELECT-MAX.
+          PERFORM CHECK-HAND-EXHAUSTED.
+          IF HAND-HAS-CARDS
+             EVALUATE PLAYER-STRATEGY
+                WHEN 2
+                   PERFORM STRATEGY-MIN-CARD
+                WHEN 3
+                   PERFORM STRATEGY-RANDOM-CARD
+                WHEN 4
+                   PERFORM STRATEGY-PRIZE-AWARE
+                WHEN 5
+                   PERFORM STRATEGY-OPPONENT-AWARE
+                WHEN OTHER
+                   PERFORM STRATEGY-MAX-CARD
+             END-EVALUATE
+          END-IF.
+          PERFORM LOG-HISTORY.
           GOBACK
           .
 
+      *> A player with no cards left (every OCCURS slot already zeroed
+      *> by a prior SELECT-*) forfeits the bid instead of falling into
+      *> FIND-MAX with a stale IDX-MAX-CARD from the last call.
+       CHECK-HAND-EXHAUSTED.
+          MOVE 0 TO HAND-TOTAL.
+          PERFORM SUM-HAND VARYING I FROM 1 BY 1 UNTIL I > HAND-SIZE.
+          IF HAND-TOTAL = 0
+             SET HAND-IS-EMPTY TO TRUE
+          ELSE
+             SET HAND-HAS-CARDS TO TRUE
+          END-IF.
+
+       SUM-HAND.
+          ADD PLAYER-HAND (I) TO HAND-TOTAL.
+
+      *> Append this round's outcome so a game can be replayed or
+      *> audited afterward. LINE SEQUENTIAL OPEN EXTEND creates the
+      *> file on the first call (status 35) same as any other DD.
+       LOG-HISTORY.
+          OPEN EXTEND HISTORY-FILE.
+          IF HISTORY-FILE-STATUS = "35"
+             OPEN OUTPUT HISTORY-FILE
+          END-IF.
+          MOVE PRIZE-CARD TO HISTORY-PRIZE-CARD.
+          MOVE SPACE TO HISTORY-SEP1.
+          MOVE PLAYER-NAME TO HISTORY-PLAYER-NAME.
+          MOVE SPACE TO HISTORY-SEP2.
+          MOVE PLAYER-STRATEGY TO HISTORY-STRATEGY.
+          MOVE SPACE TO HISTORY-SEP3.
+          MOVE PLAYER-BID TO HISTORY-BID.
+          WRITE HISTORY-RECORD.
+          CLOSE HISTORY-FILE.
+
+      *> Strategy 1 (default): always bid the highest card in hand.
+       STRATEGY-MAX-CARD.
+          MOVE 0 TO MAX-CARD.
+          PERFORM FIND-MAX VARYING I FROM 1 BY 1 UNTIL I > HAND-SIZE.
+          PERFORM SELECT-MAX.
+
        FIND-MAX.
          IF PLAYER-HAND (I) > MAX-CARD
            MOVE PLAYER-HAND (I) TO MAX-CARD
-           MOVE I TO IDX-MAX-CARD 
+           MOVE I TO IDX-MAX-CARD
          END-IF.
- 
+
        SELECT-MAX.
          MOVE PLAYER-HAND (IDX-MAX-CARD) TO PLAYER-BID.
-         MOVE 0 TO PLAYER-HAND (IDX-MAX-CARD). 
+         MOVE 0 TO PLAYER-HAND (IDX-MAX-CARD).
+
+      *> Strategy 2: bid the lowest surviving card, holding big cards
+      *> back for a richer prize later in the game.
+       STRATEGY-MIN-CARD.
+          MOVE 99 TO MIN-CARD.
+          PERFORM FIND-MIN VARYING I FROM 1 BY 1 UNTIL I > HAND-SIZE.
+          PERFORM SELECT-MIN.
+
+       FIND-MIN.
+         IF PLAYER-HAND (I) > 0 AND PLAYER-HAND (I) < MIN-CARD
+           MOVE PLAYER-HAND (I) TO MIN-CARD
+           MOVE I TO IDX-MIN-CARD
+         END-IF.
+
+       SELECT-MIN.
+         MOVE PLAYER-HAND (IDX-MIN-CARD) TO PLAYER-BID.
+         MOVE 0 TO PLAYER-HAND (IDX-MIN-CARD).
+
+      *> Strategy 3: bid a card picked at random from the surviving
+      *> hand, re-rolling past already-played (zero) slots.
+       STRATEGY-RANDOM-CARD.
+          COMPUTE IDX-RANDOM-CARD =
+             FUNCTION MOD(FUNCTION RANDOM * 1000, HAND-SIZE) + 1.
+          PERFORM UNTIL PLAYER-HAND (IDX-RANDOM-CARD) > 0
+             COMPUTE IDX-RANDOM-CARD =
+                FUNCTION MOD(IDX-RANDOM-CARD, HAND-SIZE) + 1
+          END-PERFORM.
+          MOVE PLAYER-HAND (IDX-RANDOM-CARD) TO PLAYER-BID.
+          MOVE 0 TO PLAYER-HAND (IDX-RANDOM-CARD).
+
+      *> Strategy 4: prize-aware bidding. Burn a top card only when the
+      *> prize on offer is worth it; otherwise conserve the hand.
+       STRATEGY-PRIZE-AWARE.
+          IF PRIZE-CARD > PRIZE-CARD-THRESHOLD
+             PERFORM STRATEGY-MAX-CARD
+          ELSE
+             PERFORM STRATEGY-MIN-CARD
+          END-IF.
+
+      *> Strategy 5: bluff/counter-bluff play. A cheap prize that the
+      *> opponent has been chasing with big bids is a losing fight -
+      *> underbid and save our strong cards for a prize worth winning.
+       STRATEGY-OPPONENT-AWARE.
+          IF PRIZE-CARD <= PRIZE-CARD-THRESHOLD AND
+             OPPONENT-LAST-BID > OPPONENT-BID-THRESHOLD
+             PERFORM STRATEGY-MIN-CARD
+          ELSE
+             PERFORM STRATEGY-MAX-CARD
+          END-IF.
